@@ -0,0 +1,42 @@
+//AYSURJOB JOB (ACCTNO),'MAINPRG RESTART RUN',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),REGION=0M,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* RESTART-RUN COMPANION TO MAINPRG.JCL. RUNS THE ALREADY-LINKED   *
+//* AYSU.COBOL.LOADLIB(MAINPRG) LOAD MODULE WITH PARM='RESTART' SO  *
+//* RESTART-OPTION-CONTROL RESUMES FROM CHKFILE'S LAST CHECKPOINT   *
+//* INSTEAD OF REPROCESSING INPFILE FROM THE TOP. USE THIS JOB      *
+//* (NOT MAINPRG.JCL) TO RESUME AFTER AN ABEND - MAINPRG.JCL NEVER  *
+//* PASSES A PARM AND ALWAYS ALLOCATES A NEW OUTFILE/OUTCSV GDG     *
+//* GENERATION, SO IT CANNOT CONTINUE A PRIOR RUN.                  *
+//* OUTFILE/OUTCSV POINT AT GENERATION (0) - THE MOST RECENT ONE    *
+//* MAINPRG.JCL CREATED - WITH DISP=MOD SO THE RESUMED RUN'S OWN    *
+//* DETAIL LINES ARE APPENDED ONTO THAT RUN'S OUTPUT INSTEAD OF     *
+//* STARTING A NEW GENERATION, KEEPING OUTFILE/OUTCSV AND THE       *
+//* CONTROL-TOTALS REPORT (CARRIED FORWARD VIA CHKFILE) IN SYNC     *
+//* WITH ONE ANOTHER FOR THE WHOLE LOGICAL BATCH.                   *
+//*----------------------------------------------------------------*
+//RUN      EXEC PGM=MAINPRG,PARM='RESTART'
+//STEPLIB  DD DSN=AYSU.COBOL.LOADLIB,DISP=SHR
+//INPFILE  DD DSN=AYSU.PROD.INPFILE,DISP=SHR
+//OUTFILE  DD DSN=AYSU.PROD.OUTFILE(0),
+//             DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=110,BLKSIZE=0)
+//OUTCSV   DD DSN=AYSU.PROD.OUTFILE.CSV(0),
+//             DISP=MOD,
+//             DCB=(RECFM=FB,LRECL=150,BLKSIZE=0)
+//IDXFILE  DD DSN=AYSU.PROD.IDXFILE,DISP=SHR
+//CHKFILE  DD DSN=AYSU.PROD.CHKFILE,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//DVZFILE  DD DSN=AYSU.PROD.DVZFILE,DISP=SHR
+//AUDFILE  DD DSN=AYSU.PROD.AUDFILE,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=127,BLKSIZE=0)
+//ERRLOG   DD SYSOUT=*
+//DUPEXCPT DD SYSOUT=*
+//DUPSRTWK DD UNIT=SYSDA,SPACE=(CYL,(2,2))
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
+//
