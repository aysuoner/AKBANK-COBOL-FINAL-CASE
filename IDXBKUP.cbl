@@ -0,0 +1,165 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+      *>   IDXBKUP ==> IDX-FILE'i (.VSAM) sequential olarak browse     <*
+      *>    edip duz bir dosyaya yedekler (BACKUP), ya da daha once    <*
+      *>    alinmis bir yedegi .VSAM'a geri yukler (RESTORE).          <*
+      *>   Risk tasiyan bir batch'ten once BACKUP calistirilir; kotu   <*
+      *>    bir run musteri dosyasini bozarsa RESTORE ile eski hale    <*
+      *>    donulur.                                                   <*
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                IDXBKUP.
+       AUTHOR.                    AYSU ONER.
+       DATE-WRITTEN.              09/08/2026.
+       DATE-COMPILED.             09/08/2026.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE        ASSIGN TO  IDXFILE
+                                  ORGANIZATION INDEXED
+                                  ACCESS     SEQUENTIAL
+                                  RECORD KEY IDX-KEY
+                                  STATUS     IDX-ST.
+           SELECT BKP-FILE        ASSIGN TO  IDXBKFILE
+                                  STATUS     BKP-ST.
+      ******************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  IDX-FILE.      *>*>.VSAM dosyasindaki veriler tanimlanir <*<*
+       01  IDX-REC.
+           05 IDX-KEY.
+             10  IDX-ID            PIC 9(05)    COMP-3.
+             10  IDX-DVZ           PIC 9(03)    COMP.
+           05 IDX-FIRSTN           PIC X(15).
+           05 IDX-LASTN            PIC X(15).
+           05 IDX-JUL              PIC 9(07)    COMP-3.
+           05 IDX-AMOUNT           PIC S9(13)V99 COMP-3.
+      *
+      *>   BKP-FILE ==> IDX-FILE'in duz-dosya yedegi/geri-yukleme     <*
+      *>                kaynagi. IDX-REC ile ayni alan duzenini tasir.<*
+       FD  BKP-FILE RECORDING MODE F.
+       01  BKP-REC.
+           05 BKP-ID               PIC 9(05).
+           05 BKP-DVZ               PIC 9(03).
+           05 BKP-FIRSTN           PIC X(15).
+           05 BKP-LASTN            PIC X(15).
+           05 BKP-JUL              PIC 9(07).
+           05 BKP-AMOUNT           PIC S9(13)V99.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+              *>*> Dosya kontrollerini tutan Data-Group <*<*
+       01  FILE-FLAGS.
+           05 IDX-ST              PIC 9(02).
+             88 IDX-EOF                    VALUE 10.
+             88 IDX-SUCCESS                VALUE 00 97.
+           05 BKP-ST              PIC 9(02).
+             88 BKP-EOF                    VALUE 10.
+             88 BKP-SUCCESS                VALUE 00 97.
+           05 PRGM-EXIT-ST        PIC X(01).
+             88 CLOSE-FILE                 VALUE 'Y'.
+      *
+              *>*> Calisma modunu tutan Data-Group (PARM'dan gelir) <*<*
+       01  RUN-MODE-AREA.
+           05 RUN-MODE            PIC X(07) VALUE 'BACKUP'.
+             88 BACKUP-MODE                VALUE 'BACKUP'.
+             88 RESTORE-MODE               VALUE 'RESTORE'.
+      *
+       01  REC-COUNT              PIC 9(07) COMP VALUE 0.
+      ******************************************************************
+        PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *>   PARM bos ise (ya da BACKUP disinda bir sey ise) varsayilan  <*
+      *>    BACKUP modunda calisir; PARM='RESTORE' ise geri yukleme    <*
+      *>    yapar.                                                     <*
+      *----------------------------------------------------------------*
+       MAIN-PRAG.
+           ACCEPT RUN-MODE FROM COMMAND-LINE
+           PERFORM FILE-OPEN-CONTROL
+           EVALUATE TRUE
+           WHEN RESTORE-MODE
+              PERFORM RESTORE-IDX-FILE
+           WHEN OTHER
+              PERFORM BACKUP-IDX-FILE
+           END-EVALUATE
+           SET CLOSE-FILE TO TRUE
+           MOVE 00 TO RETURN-CODE
+           PERFORM PROGRAM-EXIT.
+       MAIN-PRAG-END. EXIT.
+      *----------------------------------------------------------------*
+       FILE-OPEN-CONTROL.
+           EVALUATE TRUE
+           WHEN RESTORE-MODE
+              OPEN OUTPUT IDX-FILE
+              OPEN INPUT  BKP-FILE
+           WHEN OTHER
+              OPEN INPUT  IDX-FILE
+              OPEN OUTPUT BKP-FILE
+           END-EVALUATE
+           IF (NOT IDX-SUCCESS OR NOT BKP-SUCCESS)
+            DISPLAY 'FILE CANNOT OPEN'
+            DISPLAY 'IDX-ST: ' IDX-ST
+            DISPLAY 'BKP-ST: ' BKP-ST
+            SET CLOSE-FILE TO TRUE
+            MOVE 99 TO RETURN-CODE
+            PERFORM PROGRAM-EXIT
+           END-IF.
+       FILE-OPEN-CONTROL-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+      *>   IDX-FILE'i KEY sirasinda bastan sona okuyup her kaydi       <*
+      *>    BKP-FILE'a duz-dosya olarak yazar.                         <*
+      *----------------------------------------------------------------*
+       BACKUP-IDX-FILE.
+           READ IDX-FILE NEXT RECORD
+           PERFORM UNTIL IDX-EOF
+            MOVE IDX-ID      TO BKP-ID
+            MOVE IDX-DVZ     TO BKP-DVZ
+            MOVE IDX-FIRSTN  TO BKP-FIRSTN
+            MOVE IDX-LASTN   TO BKP-LASTN
+            MOVE IDX-JUL     TO BKP-JUL
+            MOVE IDX-AMOUNT  TO BKP-AMOUNT
+            WRITE BKP-REC
+            ADD 1 TO REC-COUNT
+            READ IDX-FILE NEXT RECORD
+           END-PERFORM
+           DISPLAY 'IDXBKUP - RECORDS BACKED UP: ' REC-COUNT.
+       BACKUP-IDX-FILE-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+      *>   BKP-FILE'daki her kaydi IDX-FILE'a yeniden yazar. IDX-FILE  <*
+      *>    bu modda OUTPUT ile acildigindan calismadan once bozuk     <*
+      *>    .VSAM'in yerine yenisi olusturulmus olmalidir.             <*
+      *----------------------------------------------------------------*
+       RESTORE-IDX-FILE.
+           READ BKP-FILE
+           PERFORM UNTIL BKP-EOF
+            MOVE BKP-ID      TO IDX-ID
+            MOVE BKP-DVZ     TO IDX-DVZ
+            MOVE BKP-FIRSTN  TO IDX-FIRSTN
+            MOVE BKP-LASTN   TO IDX-LASTN
+            MOVE BKP-JUL     TO IDX-JUL
+            MOVE BKP-AMOUNT  TO IDX-AMOUNT
+            WRITE IDX-REC
+            INVALID KEY
+              DISPLAY 'IDXBKUP - DUPLICATE KEY SKIPPED: ' IDX-KEY
+            NOT INVALID KEY
+              ADD 1 TO REC-COUNT
+            END-WRITE
+            READ BKP-FILE
+           END-PERFORM
+           DISPLAY 'IDXBKUP - RECORDS RESTORED: ' REC-COUNT.
+       RESTORE-IDX-FILE-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       PROGRAM-EXIT.
+           IF CLOSE-FILE
+               CLOSE IDX-FILE
+               CLOSE BKP-FILE
+               STOP RUN
+           END-IF.
+       PROGRAM-EXIT-END. EXIT.
+       END PROGRAM IDXBKUP.
