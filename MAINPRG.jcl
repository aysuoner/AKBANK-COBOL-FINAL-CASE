@@ -0,0 +1,90 @@
+//AYSUJOB  JOB (ACCTNO),'MAINPRG COMPILE AND RUN',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),REGION=0M,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* COMPILES MAINPRG AND SUBPRG, LINK-EDITS THEM INTO ONE LOAD      *
+//* MODULE, THEN RUNS MAINPRG AGAINST THE PRODUCTION INPFILE. THIS  *
+//* JOB ALWAYS RUNS A FRESH PASS - NO PARM IS PASSED ON THE RUN     *
+//* STEP, SO RESTART-OPTION-CONTROL NEVER SEES 'RESTART', AND       *
+//* OUTFILE/OUTCSV BELOW ALWAYS ALLOCATE A NEW GDG GENERATION. TO   *
+//* RESUME AN INTERRUPTED RUN FROM CHKFILE'S LAST CHECKPOINT, USE   *
+//* MAINPRGR.JCL INSTEAD (IT RE-RUNS THE ALREADY-LINKED LOAD        *
+//* MODULE WITH PARM='RESTART' AND APPENDS ONTO THE SAME OUTFILE/   *
+//* OUTCSV GENERATION THIS JOB CREATED).                            *
+//* OUTFILE IS WRITTEN AS A NEW GENERATION OF THE GDG DEFINED BY    *
+//* GDGDEF.JCL (RUN THAT JOB ONCE BEFORE THE FIRST USE OF THIS ONE).*
+//* CHKFILE/AUDFILE USE DISP=(MOD,CATLG,CATLG) SO NEITHER DATASET   *
+//* NEEDS A SEPARATE ONE-TIME BOOTSTRAP STEP: MOD ALLOCATES AND     *
+//* CATALOGS THE DATASET ON ITS VERY FIRST USE (IT DOES NOT EXIST   *
+//* YET). NOTE THIS ONLY AVOIDS THE PRE-CATALOGED-DATASET           *
+//* REQUIREMENT OF DISP=SHR - IT DOES NOT MAKE CHKFILE AN APPEND-   *
+//* ONLY HISTORY. MAINPRG ITSELF OPENS CHKFILE OUTPUT (TRUNCATE)    *
+//* EVERY TIME IT WRITES A CHECKPOINT, SINCE CHKFILE HOLDS ONLY THE *
+//* LATEST CHECKPOINT, NOT A LOG OF ALL OF THEM - UNLIKE AUDFILE,   *
+//* WHICH SUBPRG GENUINELY OPENS EXTEND AND ACCUMULATES ACROSS RUNS.*
+//*----------------------------------------------------------------*
+//CMPMAIN  EXEC PGM=IGYCRCTL,PARM='NODYNAM,LIB'
+//STEPLIB  DD DSN=IGY.V6R3M0.SIGYCOMP,DISP=SHR
+//SYSIN    DD DSN=AYSU.COBOL.SOURCE(MAINPRG),DISP=SHR
+//SYSLIB   DD DSN=AYSU.COBOL.SOURCE,DISP=SHR
+//SYSLIN   DD DSN=&&OBJMAIN,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5))
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT6   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT7   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*----------------------------------------------------------------*
+//CMPSUB   EXEC PGM=IGYCRCTL,PARM='NODYNAM,LIB'
+//STEPLIB  DD DSN=IGY.V6R3M0.SIGYCOMP,DISP=SHR
+//SYSIN    DD DSN=AYSU.COBOL.SOURCE(SUBPRG),DISP=SHR
+//SYSLIB   DD DSN=AYSU.COBOL.SOURCE,DISP=SHR
+//SYSLIN   DD DSN=&&OBJSUB,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5))
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT6   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT7   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*----------------------------------------------------------------*
+//LKED     EXEC PGM=IEWL,PARM='LIST,MAP',
+//             COND=((4,LT,CMPMAIN),(4,LT,CMPSUB))
+//SYSLIN   DD DSN=&&OBJMAIN,DISP=(OLD,DELETE)
+//         DD DSN=&&OBJSUB,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=AYSU.COBOL.LOADLIB(MAINPRG),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*----------------------------------------------------------------*
+//RUN      EXEC PGM=MAINPRG,COND=((4,LT,CMPMAIN),(4,LT,CMPSUB),
+//             (4,LT,LKED))
+//STEPLIB  DD DSN=AYSU.COBOL.LOADLIB,DISP=SHR
+//INPFILE  DD DSN=AYSU.PROD.INPFILE,DISP=SHR
+//OUTFILE  DD DSN=AYSU.PROD.OUTFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=110,BLKSIZE=0)
+//OUTCSV   DD DSN=AYSU.PROD.OUTFILE.CSV(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=150,BLKSIZE=0)
+//IDXFILE  DD DSN=AYSU.PROD.IDXFILE,DISP=SHR
+//CHKFILE  DD DSN=AYSU.PROD.CHKFILE,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=48,BLKSIZE=0)
+//DVZFILE  DD DSN=AYSU.PROD.DVZFILE,DISP=SHR
+//AUDFILE  DD DSN=AYSU.PROD.AUDFILE,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=127,BLKSIZE=0)
+//ERRLOG   DD SYSOUT=*
+//DUPEXCPT DD SYSOUT=*
+//DUPSRTWK DD UNIT=SYSDA,SPACE=(CYL,(2,2))
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
+//
