@@ -0,0 +1,21 @@
+//AYSUGDG  JOB (ACCTNO),'DEFINE OUTFILE GDG BASES',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* ONE-TIME JOB: DEFINES THE GDG BASES THAT AYSU.PROD.OUTFILE AND  *
+//* AYSU.PROD.OUTFILE.CSV GENERATIONS ARE CATALOGUED UNDER. RUN     *
+//* ONCE BEFORE MAINPRG.JCL IS EVER RUN AGAINST A NEW OUTFILE GDG;  *
+//* RE-RUNNING AFTER A BASE ALREADY EXISTS IS HARMLESS (IDCAMS      *
+//* RETURNS RC=8 FOR THAT DEFINE, IGNORED).                         *
+//*----------------------------------------------------------------*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(AYSU.PROD.OUTFILE)     -
+              LIMIT(15)                   -
+              NOEMPTY                     -
+              SCRATCH)
+  DEFINE GDG (NAME(AYSU.PROD.OUTFILE.CSV) -
+              LIMIT(15)                   -
+              NOEMPTY                     -
+              SCRATCH)
+/*
