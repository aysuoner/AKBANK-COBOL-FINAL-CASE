@@ -5,7 +5,7 @@
       *>    cikilirken acilan tum dosyalarin otomatik olarak          <*
       *>    kapatilmasini sagliyor.                                   <*
       *----------------------------------------------------------------*
-       PROGRAM-ID.            SUBPRG IS INITIAL
+       PROGRAM-ID.            SUBPRG IS INITIAL.
        AUTHOR.                AYSU ONER.
        DATE-WRITTEN.          10/07/2023.
        DATE-COMPILED.         16/07/2023.
@@ -19,6 +19,10 @@
                               ACCESS     RANDOM
                               RECORD KEY IDX-KEY
                               STATUS     IDX-ST.
+           SELECT DVZ-FILE    ASSIGN TO  DVZFILE
+                              STATUS     DVZ-ST.
+           SELECT AUD-FILE    ASSIGN TO  AUDFILE
+                              STATUS     AUD-ST.
       ******************************************************************
        DATA DIVISION.
       *
@@ -31,7 +35,33 @@
            05 IDX-FIRSTN           PIC X(15).
            05 IDX-LASTN            PIC X(15).
            05 IDX-JUL              PIC 9(07)    COMP-3.
-           05 IDX-AMOUNT           PIC 9(13)V99 COMP-3.
+           05 IDX-AMOUNT           PIC S9(13)V99 COMP-3.
+      *
+      *>*>.Para birimi referans dosyasi - ISO benzeri kod/aciklama <*<*
+       FD  DVZ-FILE RECORDING MODE F.
+       01  DVZ-REC.
+           05 DVZ-REC-CODE         PIC 9(03).
+           05 DVZ-REC-DESC         PIC X(20).
+      *
+      *>*>.Her .VSAM mutasyonu icin once/sonra goruntusunu tutan       <*
+      *>    kalici audit-journal dosyasi.                               <*
+       FD  AUD-FILE RECORDING MODE F.
+       01  AUD-REC.
+           05 AUD-DATE             PIC 9(06).
+           05 AUD-TIME             PIC 9(08).
+           05 AUD-PROC-TYPE        PIC X(01).
+           05 AUD-IDX-ID           PIC 9(05).
+           05 AUD-IDX-DVZ          PIC 9(03).
+           05 AUD-BEFORE-IMAGE.
+             10 AUD-BEF-FIRSTN     PIC X(15).
+             10 AUD-BEF-LASTN      PIC X(15).
+             10 AUD-BEF-JUL        PIC 9(07).
+             10 AUD-BEF-AMOUNT     PIC S9(13)V99.
+           05 AUD-AFTER-IMAGE.
+             10 AUD-AFT-FIRSTN     PIC X(15).
+             10 AUD-AFT-LASTN      PIC X(15).
+             10 AUD-AFT-JUL        PIC 9(07).
+             10 AUD-AFT-AMOUNT     PIC S9(13)V99.
       *
        WORKING-STORAGE SECTION.
             *>*> Dosya ve Process kontrollerini tutan Data-Group <*<*
@@ -43,6 +73,22 @@
            05 UPDTE-PRC-ST         PIC 9(01).
              88 UPDT-SUCCESS                VALUE 1.
              88 UPDT-ALREADY                VALUE 2.
+           05 DVZ-ST               PIC 9(02).
+             88 DVZ-EOF                     VALUE 10.
+             88 DVZ-SUCCESS                 VALUE 00 97.
+           05 DVZ-VALID-SW         PIC X(01).
+             88 DVZ-VALID                   VALUE 'Y'.
+           05 AUD-ST               PIC 9(02).
+             88 AUD-SUCCESS                 VALUE 00 97.
+      *
+             *>*> Para birimi tablosunu tutan Data-Group <*<*
+       01  DVZ-CNT                 PIC 9(03) COMP.
+       01  DVZ-TABLE-AREA.
+           05 DVZ-ENTRY OCCURS 1 TO 200 TIMES
+                        DEPENDING ON DVZ-CNT
+                        INDEXED BY DVZ-IDX.
+             10 DVZ-TBL-CODE       PIC 9(03).
+             10 DVZ-TBL-DESC       PIC X(20).
       *
              *>*> REMOVE-SPACES fonskiyonunun degiskenlerini *<*<
                         *> tutan Data-Group <*
@@ -72,6 +118,25 @@
            05 LN-FIRSTNTO          PIC X(15).
            05 LN-LASTNFROM         PIC X(15).
            05 LN-LASTNTO           PIC X(15).
+           05 LN-AMT-BEFORE        PIC S9(13)V99 COMP-3.
+           05 LN-AMT-AFTER         PIC S9(13)V99 COMP-3.
+       01  LN-READ-DATA.
+           05 LN-READ-FIRSTN       PIC X(15).
+           05 LN-READ-LASTN        PIC X(15).
+           05 LN-READ-JUL          PIC 9(07) COMP-3.
+           05 LN-READ-AMOUNT       PIC S9(13)V99 COMP-3.
+       01  LN-WRIT-DATA.
+           05 LN-WRIT-FIRSTN       PIC X(15).
+           05 LN-WRIT-LASTN        PIC X(15).
+           05 LN-WRIT-JUL          PIC 9(07) COMP-3.
+           05 LN-WRIT-AMOUNT       PIC S9(13)V99 COMP-3.
+       01  LN-BALN-DATA.
+           05 LN-ADJ-AMOUNT        PIC S9(13)V99 COMP-3.
+       01  LN-UPDT-DATA.
+           05 LN-UPDT-MODE         PIC X(01).
+             88 UPDT-MODE-VALID            VALUE 'S' 'R' 'B' SPACE.
+             88 UPDT-DO-SPACES             VALUE 'S' 'B' SPACE.
+             88 UPDT-DO-REPLACE            VALUE 'R' 'B' SPACE.
       ******************************************************************
        PROCEDURE DIVISION USING LN-OUT-MSG-INFO, LN-SUB-IDX-KEY.
       *----------------------------------------------------------------*
@@ -94,7 +159,8 @@
       *>   BoylelÄ±kle alt-programa belirli bir .Vsam isi icin 
       *>   gelinir ve tekrar ust-programa donulur.
       *================================================================*
-           ENTRY 'READPROC' USING LN-OUT-MSG-INFO, LN-SUB-IDX-KEY.
+           ENTRY 'READPROC' USING LN-OUT-MSG-INFO, LN-SUB-IDX-KEY,
+                                   LN-READ-DATA.
       *----------------------------------------------------------------*
            PERFORM FILE-OPEN-CONTROL
            READ IDX-FILE KEY IS IDX-KEY
@@ -102,6 +168,10 @@
              MOVE ' RECORD NOT FOUND' TO LN-OUT-MSG
            NOT INVALID KEY
              MOVE ' RECORD READ' TO LN-OUT-MSG
+             MOVE IDX-FIRSTN TO LN-READ-FIRSTN
+             MOVE IDX-LASTN  TO LN-READ-LASTN
+             MOVE IDX-JUL    TO LN-READ-JUL
+             MOVE IDX-AMOUNT TO LN-READ-AMOUNT
            END-READ.
            MOVE '-READ-RC:' TO LN-OUT-RROC-TYP
            MOVE IDX-ST TO LN-OUT-RC
@@ -114,24 +184,40 @@
       *>    atamalari yapiyorum. Boylelikle DUPLICATE RECORD direkt 
       *>    WRITE statement'a atliyor.
       *----------------------------------------------------------------*
-           ENTRY 'WRITPROC' USING LN-OUT-MSG-INFO, LN-SUB-IDX-KEY.
+           ENTRY 'WRITPROC' USING LN-OUT-MSG-INFO, LN-SUB-IDX-KEY,
+                                   LN-WRIT-DATA.
       *----------------------------------------------------------------*
-           PERFORM FILE-OPEN-CONTROL
-           READ IDX-FILE KEY IS IDX-KEY
-           NOT INVALID KEY
-             MOVE 'AYSU           ' TO IDX-FIRSTN
-             MOVE 'ONER           ' TO IDX-LASTN
-             MOVE '1995126'         TO IDX-JUL
-             MOVE '000000000000000' TO IDX-AMOUNT
-           END-READ
-           WRITE IDX-REC
-           INVALID KEY
-              MOVE ' DUPLICATE RECORD' TO LN-OUT-MSG
-           NOT INVALID KEY
-              MOVE ' NEW RECORD ADDED' TO LN-OUT-MSG
-           END-WRITE.
-           MOVE '-WRIT-RC:' TO LN-OUT-RROC-TYP
-           MOVE IDX-ST TO LN-OUT-RC
+           PERFORM VALIDATE-CURRENCY
+           IF NOT DVZ-VALID
+             MOVE '-WRIT-RC:' TO LN-OUT-RROC-TYP
+             MOVE 95 TO LN-OUT-RC
+             MOVE ' INVALID CURRENCY CODE' TO LN-OUT-MSG
+           ELSE
+             PERFORM FILE-OPEN-CONTROL
+             READ IDX-FILE KEY IS IDX-KEY
+             INVALID KEY
+               MOVE LN-WRIT-FIRSTN TO IDX-FIRSTN
+               MOVE LN-WRIT-LASTN  TO IDX-LASTN
+               MOVE LN-WRIT-JUL    TO IDX-JUL
+               MOVE LN-WRIT-AMOUNT TO IDX-AMOUNT
+             END-READ
+             WRITE IDX-REC
+             INVALID KEY
+                MOVE ' DUPLICATE RECORD' TO LN-OUT-MSG
+             NOT INVALID KEY
+                MOVE ' NEW RECORD ADDED' TO LN-OUT-MSG
+                MOVE 'W' TO AUD-PROC-TYPE
+                MOVE SPACES TO AUD-BEF-FIRSTN AUD-BEF-LASTN
+                MOVE 0 TO AUD-BEF-JUL AUD-BEF-AMOUNT
+                MOVE LN-WRIT-FIRSTN TO AUD-AFT-FIRSTN
+                MOVE LN-WRIT-LASTN  TO AUD-AFT-LASTN
+                MOVE LN-WRIT-JUL    TO AUD-AFT-JUL
+                MOVE LN-WRIT-AMOUNT TO AUD-AFT-AMOUNT
+                PERFORM WRITE-AUDIT-RECORD
+             END-WRITE
+             MOVE '-WRIT-RC:' TO LN-OUT-RROC-TYP
+             MOVE IDX-ST TO LN-OUT-RC
+           END-IF.
            SET EXIT-PROG TO TRUE.
            PERFORM EXIT-SUBPROG.
       *----
@@ -141,26 +227,54 @@
       *>   Ayni zamanda isimde bosluk yoksa ALREADY UPDATED 
       *>    bilgisi verilmelidir.
       *----------------------------------------------------------------*
-           ENTRY 'UPDTPROC' USING LN-OUT-MSG-INFO, LN-SUB-IDX-KEY.
+           ENTRY 'UPDTPROC' USING LN-OUT-MSG-INFO, LN-SUB-IDX-KEY,
+                                   LN-UPDT-DATA.
       *----------------------------------------------------------------*
-           PERFORM FILE-OPEN-CONTROL
-           READ IDX-FILE KEY IS IDX-KEY
-           NOT INVALID KEY
-             PERFORM REMOVE-SPACES
-             PERFORM REPLACING-CHR
-           END-READ.
-           REWRITE IDX-REC
-           INVALID KEY
-             MOVE ' RECORD NOT FOUND' TO LN-OUT-MSG
-           NOT INVALID KEY
-             IF UPDT-ALREADY
-               MOVE ' ALREADY UPDATED' TO LN-OUT-MSG
+           PERFORM VALIDATE-CURRENCY
+           IF NOT DVZ-VALID
+             MOVE '-UPDT-RC:' TO LN-OUT-RROC-TYP
+             MOVE 95 TO LN-OUT-RC
+             MOVE ' INVALID CURRENCY CODE' TO LN-OUT-MSG
+           ELSE
+             IF NOT UPDT-MODE-VALID
+               MOVE '-UPDT-RC:' TO LN-OUT-RROC-TYP
+               MOVE 96 TO LN-OUT-RC
+               MOVE ' INVALID UPDATE MODE' TO LN-OUT-MSG
              ELSE
-               MOVE ' RECORD UPDATED' TO LN-OUT-MSG
+               PERFORM FILE-OPEN-CONTROL
+               READ IDX-FILE KEY IS IDX-KEY
+               NOT INVALID KEY
+                 MOVE IDX-FIRSTN TO AUD-BEF-FIRSTN
+                 MOVE IDX-LASTN  TO AUD-BEF-LASTN
+                 MOVE IDX-JUL    TO AUD-BEF-JUL
+                 MOVE IDX-AMOUNT TO AUD-BEF-AMOUNT
+                 IF UPDT-DO-SPACES
+                   PERFORM REMOVE-SPACES
+                 END-IF
+                 IF UPDT-DO-REPLACE
+                   PERFORM REPLACING-CHR
+                 END-IF
+               END-READ
+               REWRITE IDX-REC
+               INVALID KEY
+                 MOVE ' RECORD NOT FOUND' TO LN-OUT-MSG
+               NOT INVALID KEY
+                 IF UPDT-ALREADY
+                   MOVE ' ALREADY UPDATED' TO LN-OUT-MSG
+                 ELSE
+                   MOVE ' RECORD UPDATED' TO LN-OUT-MSG
+                 END-IF
+                 MOVE 'U' TO AUD-PROC-TYPE
+                 MOVE IDX-FIRSTN TO AUD-AFT-FIRSTN
+                 MOVE IDX-LASTN  TO AUD-AFT-LASTN
+                 MOVE IDX-JUL    TO AUD-AFT-JUL
+                 MOVE IDX-AMOUNT TO AUD-AFT-AMOUNT
+                 PERFORM WRITE-AUDIT-RECORD
+               END-REWRITE
+               MOVE '-UPDT-RC:' TO LN-OUT-RROC-TYP
+               MOVE IDX-ST TO LN-OUT-RC
              END-IF
-           END-REWRITE.
-           MOVE '-UPDT-RC:' TO LN-OUT-RROC-TYP
-           MOVE IDX-ST TO LN-OUT-RC
+           END-IF.
            SET EXIT-PROG TO TRUE.
            PERFORM EXIT-SUBPROG.
       *----
@@ -168,17 +282,126 @@
            ENTRY 'DELTPROC' USING LN-OUT-MSG-INFO, LN-SUB-IDX-KEY.
       *----------------------------------------------------------------*
            PERFORM FILE-OPEN-CONTROL
+           READ IDX-FILE KEY IS IDX-KEY
+           INVALID KEY
+             CONTINUE
+           NOT INVALID KEY
+             MOVE IDX-FIRSTN TO AUD-BEF-FIRSTN
+             MOVE IDX-LASTN  TO AUD-BEF-LASTN
+             MOVE IDX-JUL    TO AUD-BEF-JUL
+             MOVE IDX-AMOUNT TO AUD-BEF-AMOUNT
+           END-READ
            DELETE IDX-FILE RECORD
            INVALID KEY
              MOVE ' RECORD NOT FOUND' TO LN-OUT-MSG
            NOT INVALID KEY
              MOVE ' RECORD DELETED' TO LN-OUT-MSG
+             MOVE 'D' TO AUD-PROC-TYPE
+             MOVE SPACES TO AUD-AFT-FIRSTN AUD-AFT-LASTN
+             MOVE 0 TO AUD-AFT-JUL AUD-AFT-AMOUNT
+             PERFORM WRITE-AUDIT-RECORD
            END-DELETE.
            MOVE '-DELT-RC:' TO LN-OUT-RROC-TYP
            MOVE IDX-ST TO LN-OUT-RC
            SET EXIT-PROG TO TRUE.
            PERFORM EXIT-SUBPROG.
+      *----
+      *----------------------------------------------------------------*
+      *>   Odev'e gore bakiye hareketi: LN-ADJ-AMOUNT IDX-AMOUNT'a     <*
+      *>    eklenir (negatifse dusurur) ve once/sonra tutarlar         <*
+      *>    LN-AMT-BEFORE / LN-AMT-AFTER ile UST-PROGRAM'a bildirilir. <*
+      *----------------------------------------------------------------*
+           ENTRY 'BALNPROC' USING LN-OUT-MSG-INFO, LN-SUB-IDX-KEY,
+                                   LN-BALN-DATA.
+      *----------------------------------------------------------------*
+           PERFORM FILE-OPEN-CONTROL
+           READ IDX-FILE KEY IS IDX-KEY
+           NOT INVALID KEY
+             MOVE IDX-FIRSTN TO AUD-BEF-FIRSTN
+             MOVE IDX-LASTN  TO AUD-BEF-LASTN
+             MOVE IDX-JUL    TO AUD-BEF-JUL
+             MOVE IDX-AMOUNT TO AUD-BEF-AMOUNT
+             MOVE IDX-AMOUNT TO LN-AMT-BEFORE
+             ADD LN-ADJ-AMOUNT TO IDX-AMOUNT
+             MOVE IDX-AMOUNT TO LN-AMT-AFTER
+           END-READ
+           REWRITE IDX-REC
+           INVALID KEY
+             MOVE ' RECORD NOT FOUND' TO LN-OUT-MSG
+           NOT INVALID KEY
+             MOVE ' BALANCE ADJUSTED' TO LN-OUT-MSG
+             MOVE 'B' TO AUD-PROC-TYPE
+             MOVE IDX-FIRSTN TO AUD-AFT-FIRSTN
+             MOVE IDX-LASTN  TO AUD-AFT-LASTN
+             MOVE IDX-JUL    TO AUD-AFT-JUL
+             MOVE IDX-AMOUNT TO AUD-AFT-AMOUNT
+             PERFORM WRITE-AUDIT-RECORD
+           END-REWRITE.
+           MOVE '-BALN-RC:' TO LN-OUT-RROC-TYP
+           MOVE IDX-ST TO LN-OUT-RC
+           SET EXIT-PROG TO TRUE.
+           PERFORM EXIT-SUBPROG.
       *
+            *>   CURRENCY REFERENCE TABLE LOOKUP *<
+      *----------------------------------------------------------------*
+      *>   DVZ-FILE her cagirildiginda baştan yuklenir (IS INITIAL'in  <*
+      *>    her CALL'da WORKING-STORAGE'i sifirlamasiyla tutarli).     <*
+      *>   LN-SUB-IDX-DVZ tabloda bulunamazsa DVZ-VALID-SW 'N' kalir.  <*
+      *----------------------------------------------------------------*
+       VALIDATE-CURRENCY.
+           PERFORM LOAD-DVZ-TABLE
+           MOVE 'N' TO DVZ-VALID-SW
+           IF DVZ-CNT IS GREATER THAN ZERO
+             SET DVZ-IDX TO 1
+             SEARCH DVZ-ENTRY
+               AT END
+                 CONTINUE
+               WHEN DVZ-TBL-CODE(DVZ-IDX) = LN-SUB-IDX-DVZ
+                 SET DVZ-VALID TO TRUE
+             END-SEARCH
+           END-IF.
+       VALIDATE-CURRENCY-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       LOAD-DVZ-TABLE.
+           MOVE 0 TO DVZ-CNT
+           OPEN INPUT DVZ-FILE
+           IF DVZ-SUCCESS
+             READ DVZ-FILE
+             PERFORM UNTIL DVZ-EOF OR DVZ-CNT IS EQUAL TO 200
+               ADD 1 TO DVZ-CNT
+               MOVE DVZ-REC-CODE TO DVZ-TBL-CODE(DVZ-CNT)
+               MOVE DVZ-REC-DESC TO DVZ-TBL-DESC(DVZ-CNT)
+               READ DVZ-FILE
+             END-PERFORM
+             IF DVZ-CNT IS EQUAL TO 200 AND NOT DVZ-EOF
+               DISPLAY 'LOAD-DVZ-TABLE - DVZFILE EXCEEDS 200 ENTRIES '
+                       '- TABLE TRUNCATED'
+             END-IF
+             CLOSE DVZ-FILE
+           END-IF.
+       LOAD-DVZ-TABLE-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+      *>   AUD-FILE her mutasyondan sonra EXTEND ile acilir, tek bir    <*
+      *>    journal kaydi yazilir ve tekrar kapatilir. Dosya ilk        <*
+      *>    calismada henuz yoksa (EXTEND basarisiz olursa) OUTPUT ile  <*
+      *>    olusturulur.                                                <*
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUD-FILE
+           IF NOT AUD-SUCCESS
+             OPEN OUTPUT AUD-FILE
+           END-IF
+           ACCEPT AUD-DATE FROM DATE
+           ACCEPT AUD-TIME FROM TIME
+           MOVE LN-SUB-IDX-ID  TO AUD-IDX-ID
+           MOVE LN-SUB-IDX-DVZ TO AUD-IDX-DVZ
+           WRITE AUD-REC
+           CLOSE AUD-FILE.
+       WRITE-AUDIT-RECORD-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
             *>   UTILITY FUNCTIONS OF UPDTPROC *<
       *----------------------------------------------------------------*
        REMOVE-SPACES.
