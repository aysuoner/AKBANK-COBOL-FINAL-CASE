@@ -16,6 +16,15 @@
                                   STATUS     INP-ST.
            SELECT OUT-FILE        ASSIGN TO  OUTFILE
                                   STATUS     OUT-ST.
+           SELECT CSV-FILE        ASSIGN TO  OUTCSV
+                                  STATUS     CSV-ST.
+           SELECT CHK-FILE        ASSIGN TO  CHKFILE
+                                  STATUS     CHK-ST.
+           SELECT EXC-FILE        ASSIGN TO  DUPEXCPT
+                                  STATUS     EXC-ST.
+           SELECT DUP-SORT-FILE   ASSIGN TO  DUPSRTWK.
+           SELECT ERR-FILE        ASSIGN TO  ERRLOG
+                                  STATUS     ERR-ST.
       ******************************************************************
        DATA DIVISION.
       *----------------------------------------------------------------*
@@ -32,9 +41,21 @@
              88 WRITE-TYPE                 VALUE 'W'.
              88 UPDTE-TYPE                 VALUE 'U'.
              88 DELT-TYPE                  VALUE 'D'.
+             88 BALN-TYPE                  VALUE 'B'.
            05 INP-KEY.
              10 INP-ID            PIC 9(05) COMP-3.
              10 INP-DVZ           PIC 9(03) COMP.
+           05 INP-WRIT-DATA.
+             10 INP-FIRSTN        PIC X(15).
+             10 INP-LASTN         PIC X(15).
+             10 INP-JUL           PIC 9(07) COMP-3.
+             10 INP-AMOUNT        PIC S9(13)V99 COMP-3.
+           05 INP-BALN-DATA.
+             10 INP-ADJ-AMOUNT    PIC S9(13)V99 COMP-3.
+           05 INP-UPDT-DATA.
+             10 INP-UPDT-MODE     PIC X(01).
+               88 UPDT-DO-SPACES          VALUE 'S' 'B' SPACE.
+               88 UPDT-DO-REPLACE         VALUE 'R' 'B' SPACE.
       *
        FD  OUT-FILE RECORDING MODE F.
        01  OUT-REC.
@@ -46,7 +67,53 @@
              10 OUT-RC            PIC 9(02).
              10 OUT-MSG           PIC X(20).
              10 OUT-FROM          PIC X(36).
-             10 OUT-TO            PIC X(34).
+             10 OUT-TO            PIC X(35).
+      *
+      *>   CSV-FILE ==> OUT-FILE ile ayni alanlarin virgulle ayrilmis  <*
+      *>                (CSV) halini tutan ikinci, delimited cikti.    <*
+       FD  CSV-FILE RECORDING MODE F.
+       01  CSV-REC.
+           05 CSV-LINE            PIC X(150).
+      *
+      *>   CHK-FILE ==> restart icin periyodik yazilan checkpoint     <*
+      *>                dosyasi - son basarili record sayisini tutar. <*
+       FD  CHK-FILE RECORDING MODE F.
+       01  CHK-REC.
+           05 CHK-REC-COUNT      PIC 9(07) COMP-3.
+           05 CHK-RUN-TOTALS.
+             10 CHK-READ-OK      PIC 9(07) COMP-3.
+             10 CHK-READ-ERR     PIC 9(07) COMP-3.
+             10 CHK-WRIT-OK      PIC 9(07) COMP-3.
+             10 CHK-WRIT-ERR     PIC 9(07) COMP-3.
+             10 CHK-UPDT-OK      PIC 9(07) COMP-3.
+             10 CHK-UPDT-ERR     PIC 9(07) COMP-3.
+             10 CHK-DELT-OK      PIC 9(07) COMP-3.
+             10 CHK-DELT-ERR     PIC 9(07) COMP-3.
+             10 CHK-BALN-OK      PIC 9(07) COMP-3.
+             10 CHK-BALN-ERR     PIC 9(07) COMP-3.
+             10 CHK-OTHR-CNT     PIC 9(07) COMP-3.
+      *
+      *>   EXC-FILE ==> ana islem donguisu baslamadan once, INP-FILE   <*
+      *>                icinde tekrarlanan PROC-TYPE+INP-KEY           <*
+      *>                kombinasyonlarini listeleyen exception raporu. <*
+       FD  EXC-FILE RECORDING MODE F.
+       01  EXC-REC.
+           05 EXC-LINE           PIC X(60).
+      *
+      *>   DUP-SORT-FILE ==> duplicate-kontrolu icin INP-FILE'in       <*
+      *>                     PROC-TYPE+ID+DVZ'ye gore SORT edilmis     <*
+      *>                     gecici calisma dosyasi.                   <*
+       SD  DUP-SORT-FILE.
+       01  DUP-SRT-REC.
+           05 DUP-SRT-PROC-TYPE  PIC X(01).
+           05 DUP-SRT-ID         PIC 9(05).
+           05 DUP-SRT-DVZ        PIC 9(03).
+      *
+      *>   ERR-FILE ==> hangi dosyanin acilamadigini ve status kodunun  <*
+      *>                ne anlama geldigini kaydeden error-log dosyasi. <*
+       FD  ERR-FILE RECORDING MODE F.
+       01  ERR-REC.
+           05 ERR-LINE            PIC X(80).
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
@@ -57,8 +124,62 @@
              88 INP-SUCCESS                VALUE 00 97.
            05 OUT-ST              PIC 9(02).
              88 OUT-SUCCESS                VALUE 00 97.
+           05 CSV-ST              PIC 9(02).
+             88 CSV-SUCCESS                VALUE 00 97.
            05 PRGM-EXIT-ST        PIC X(01).
              88 CLOSE-FILE                 VALUE 'Y'.
+           05 CHK-ST              PIC 9(02).
+             88 CHK-SUCCESS                VALUE 00 97.
+           05 EXC-ST              PIC 9(02).
+             88 EXC-SUCCESS                VALUE 00 97.
+           05 ERR-ST              PIC 9(02).
+             88 ERR-SUCCESS                VALUE 00 97.
+      *
+              *>*> FILE-OPEN-CONTROL hata-kaydi degiskenleri <*<*
+       01  ERR-LOG-AREA.
+           05 ERR-FILE-NAME       PIC X(10).
+           05 ERR-FILE-STCODE     PIC 9(02).
+           05 ERR-FILE-DESC       PIC X(40).
+      *
+              *>*> Duplicate-key on-tarama (exception scan) degiskenleri <*<*
+       01  DUP-SCAN-CTL.
+           05 DUP-SORT-EOF-SW     PIC X(01) VALUE 'N'.
+             88 DUP-SORT-EOF               VALUE 'Y'.
+           05 DUP-FIRST-SW        PIC X(01) VALUE 'Y'.
+             88 DUP-FIRST                  VALUE 'Y'.
+           05 PREV-DUP-PROC-TYPE  PIC X(01).
+           05 PREV-DUP-ID         PIC 9(05).
+           05 PREV-DUP-DVZ        PIC 9(03).
+           05 DUP-EXC-CNT         PIC 9(07) COMP VALUE 0.
+      *
+              *>*> Capraz-tip (cross-type) carpisma taramasi         <*<*
+              *>*> degiskenleri - ayni ID+DVZ uzerinde farkli        <*<*
+              *>*> PROC-TYPE'larla gelen (orn. W hemen ardindan D)   <*<*
+              *>*> transactionlari yakalar.                          <*<*
+       01  XTYPE-SCAN-CTL.
+           05 XTY-SORT-EOF-SW     PIC X(01) VALUE 'N'.
+             88 XTY-SORT-EOF               VALUE 'Y'.
+           05 XTY-FIRST-SW        PIC X(01) VALUE 'Y'.
+             88 XTY-FIRST                  VALUE 'Y'.
+           05 PREV-XTY-PROC-TYPE  PIC X(01).
+           05 PREV-XTY-ID         PIC 9(05).
+           05 PREV-XTY-DVZ        PIC 9(03).
+           05 XTY-EXC-CNT         PIC 9(07) COMP VALUE 0.
+      *
+              *>*> INP-ID/INP-DVZ key-validation kontrol degiskeni <*<*
+       01  KEY-VALIDATION.
+           05 KEY-VALID-SW        PIC X(01) VALUE 'Y'.
+             88 KEY-VALID                  VALUE 'Y'.
+      *
+              *>*> Restart/Checkpoint kontrol degiskenleri <*<*
+       01  RESTART-CONTROL.
+           05 RESTART-PARM        PIC X(08) VALUE SPACES.
+             88 RESTART-REQUESTED         VALUE 'RESTART'.
+           05 CHK-SKIP-CNT        PIC 9(07) COMP VALUE 0.
+           05 CHK-PROC-CNT        PIC 9(07) COMP VALUE 0.
+           05 CHK-INTERVAL        PIC 9(05) COMP VALUE 100.
+           05 CHK-DIV-TEMP        PIC 9(07) COMP.
+           05 CHK-DIV-REM         PIC 9(05) COMP.
       *
               *>*> SUB-PRGM'a gonderilecek Data-Group   <*<*
        01  SUB-AREA.
@@ -74,24 +195,340 @@
              10 SUB-FIRSTNTO      PIC X(15).
              10 SUB-LASTNFROM     PIC X(15).
              10 SUB-LASTNTO       PIC X(15).
+             10 SUB-AMT-BEFORE    PIC S9(13)V99 COMP-3.
+             10 SUB-AMT-AFTER     PIC S9(13)V99 COMP-3.
+      *
+           05 SUB-WRIT-DATA.   *> WRITPROC'a gonderilen yeni musteri *<
+             10 SUB-FIRSTN        PIC X(15).  *> verileri            <*
+             10 SUB-LASTN         PIC X(15).
+             10 SUB-JUL           PIC 9(07) COMP-3.
+             10 SUB-AMOUNT        PIC S9(13)V99 COMP-3.
+      *
+           05 SUB-BALN-DATA.   *> BALNPROC'a gonderilen tutar        *<
+             10 SUB-ADJ-AMOUNT    PIC S9(13)V99 COMP-3. *> ayarlamasi <*
+      *
+           05 SUB-UPDT-DATA.   *> UPDTPROC'a hangi donusumlerin       *<
+             10 SUB-UPDT-MODE     PIC X(01).   *> uygulanacagini soyler<*
+      *
+           05 SUB-READ-DATA.   *> READPROC'tan donen musteri verileri *<
+             10 SUB-READ-FIRSTN   PIC X(15).
+             10 SUB-READ-LASTN    PIC X(15).
+             10 SUB-READ-JUL      PIC 9(07) COMP-3.
+             10 SUB-READ-AMOUNT   PIC S9(13)V99 COMP-3.
+      *
+              *>*> Run'in sonunda basilacak control-totals <*<*
+       01  RUN-TOTALS.
+           05 RT-READ-CNT.
+             10 RT-READ-OK        PIC 9(07) COMP.
+             10 RT-READ-ERR       PIC 9(07) COMP.
+           05 RT-WRIT-CNT.
+             10 RT-WRIT-OK        PIC 9(07) COMP.
+             10 RT-WRIT-ERR       PIC 9(07) COMP.
+           05 RT-UPDT-CNT.
+             10 RT-UPDT-OK        PIC 9(07) COMP.
+             10 RT-UPDT-ERR       PIC 9(07) COMP.
+           05 RT-DELT-CNT.
+             10 RT-DELT-OK        PIC 9(07) COMP.
+             10 RT-DELT-ERR       PIC 9(07) COMP.
+           05 RT-BALN-CNT.
+             10 RT-BALN-OK         PIC 9(07) COMP.
+             10 RT-BALN-ERR        PIC 9(07) COMP.
+           05 RT-OTHR-CNT         PIC 9(07) COMP.
+      *
+              *>*> BALN-TYPE icin OUT-FROM/OUT-TO basim alani <*<*
+       01  AMT-DISPLAY            PIC -(12)9.99.
+              *>*> READ-TYPE icin OUT-TO basim alani <*<*
+       01  READ-JUL-DISPLAY        PIC 9(07).
       ******************************************************************
         PROCEDURE DIVISION.
       *----------------------------------------------------------------*
        MAIN-PRAG.
+           PERFORM DUP-SCAN-CONTROL
+           PERFORM XTYPE-SCAN-CONTROL
+           PERFORM RESTART-OPTION-CONTROL
            PERFORM FILE-OPEN-CONTROL
            PERFORM READ-INP-FILE
            SET CLOSE-FILE TO TRUE
            MOVE 00 TO RETURN-CODE
            PERFORM PROGRAM-EXIT.
        MAIN-PRAG-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+      *>   Ana islem donguisu baslamadan once INP-FILE PROC-TYPE+ID+DVZ <*
+      *>    kirilimina gore SORT edilip, ayni kombinasyonun birden      <*
+      *>    fazla kez gectigi kayitlar EXC-FILE'a exception olarak      <*
+      *>    raporlanir. Boylece upstream'den gelen bozuk bir extract    <*
+      *>    .VSAM'a dokunmadan once yakalanir.                          <*
+      *----------------------------------------------------------------*
+       DUP-SCAN-CONTROL.
+           SORT DUP-SORT-FILE
+             ON ASCENDING KEY DUP-SRT-PROC-TYPE DUP-SRT-ID DUP-SRT-DVZ
+             INPUT PROCEDURE  IS LOAD-DUP-SORT-FILE
+             OUTPUT PROCEDURE IS SCAN-FOR-DUPLICATES.
+       DUP-SCAN-CONTROL-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       LOAD-DUP-SORT-FILE.
+           OPEN INPUT INP-FILE
+           IF NOT INP-SUCCESS
+             DISPLAY 'DUP-SCAN - INPFILE CANNOT OPEN: ' INP-ST
+           ELSE
+             READ INP-FILE
+             PERFORM UNTIL INP-EOF
+               MOVE PROC-TYPE  TO DUP-SRT-PROC-TYPE
+               MOVE INP-ID     TO DUP-SRT-ID
+               MOVE INP-DVZ    TO DUP-SRT-DVZ
+               RELEASE DUP-SRT-REC
+               READ INP-FILE
+             END-PERFORM
+             CLOSE INP-FILE
+           END-IF.
+       LOAD-DUP-SORT-FILE-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       SCAN-FOR-DUPLICATES.
+           OPEN OUTPUT EXC-FILE
+           IF NOT EXC-SUCCESS
+             OPEN OUTPUT ERR-FILE
+             MOVE 'EXC-FILE' TO ERR-FILE-NAME
+             MOVE EXC-ST     TO ERR-FILE-STCODE
+             PERFORM LOG-FILE-OPEN-ERROR
+             CLOSE ERR-FILE
+             MOVE 99 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           MOVE 'Y' TO DUP-FIRST-SW
+           MOVE 0   TO DUP-EXC-CNT
+           RETURN DUP-SORT-FILE
+             AT END SET DUP-SORT-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL DUP-SORT-EOF
+             PERFORM CHECK-DUP-RECORD
+             RETURN DUP-SORT-FILE
+               AT END SET DUP-SORT-EOF TO TRUE
+             END-RETURN
+           END-PERFORM
+           DISPLAY 'DUP-SCAN - DUPLICATE EXCEPTION COUNT: ' DUP-EXC-CNT
+           CLOSE EXC-FILE.
+       SCAN-FOR-DUPLICATES-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       CHECK-DUP-RECORD.
+           IF NOT DUP-FIRST
+             IF DUP-SRT-PROC-TYPE IS EQUAL TO PREV-DUP-PROC-TYPE
+               AND DUP-SRT-ID     IS EQUAL TO PREV-DUP-ID
+               AND DUP-SRT-DVZ    IS EQUAL TO PREV-DUP-DVZ
+               PERFORM PRNT-DUP-EXCEPTION
+             END-IF
+           END-IF
+           MOVE DUP-SRT-PROC-TYPE TO PREV-DUP-PROC-TYPE
+           MOVE DUP-SRT-ID        TO PREV-DUP-ID
+           MOVE DUP-SRT-DVZ       TO PREV-DUP-DVZ
+           MOVE 'N' TO DUP-FIRST-SW.
+       CHECK-DUP-RECORD-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       PRNT-DUP-EXCEPTION.
+           ADD 1 TO DUP-EXC-CNT
+           MOVE SPACES TO EXC-REC
+           STRING 'DUPLICATE TRANSACTION - TYPE: ' DELIMITED BY SIZE
+                  DUP-SRT-PROC-TYPE               DELIMITED BY SIZE
+                  ' ID: '                          DELIMITED BY SIZE
+                  DUP-SRT-ID                       DELIMITED BY SIZE
+                  ' DVZ: '                         DELIMITED BY SIZE
+                  DUP-SRT-DVZ                      DELIMITED BY SIZE
+                  INTO EXC-REC
+           END-STRING
+           WRITE EXC-REC.
+       PRNT-DUP-EXCEPTION-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+      *>   DUP-SCAN-CONTROL yalnizca AYNI PROC-TYPE'in tekrarini        <*
+      *>    yakalar (orn. iki 'U'). Bu tarama INP-FILE'i ID+DVZ'ye      <*
+      *>    gore (PROC-TYPE'i yok sayarak) yeniden SORT eder ve ayni    <*
+      *>    key uzerinde FARKLI PROC-TYPE'larin gectigi durumlari       <*
+      *>    (orn. bir 'W'i hemen takip eden 'D') exception olarak       <*
+      *>    raporlar.                                                  <*
+      *----------------------------------------------------------------*
+       XTYPE-SCAN-CONTROL.
+           SORT DUP-SORT-FILE
+             ON ASCENDING KEY DUP-SRT-ID DUP-SRT-DVZ DUP-SRT-PROC-TYPE
+             INPUT PROCEDURE  IS LOAD-DUP-SORT-FILE
+             OUTPUT PROCEDURE IS SCAN-FOR-XTYPE-COLLISION.
+       XTYPE-SCAN-CONTROL-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       SCAN-FOR-XTYPE-COLLISION.
+           OPEN EXTEND EXC-FILE
+           IF NOT EXC-SUCCESS
+             OPEN OUTPUT ERR-FILE
+             MOVE 'EXC-FILE' TO ERR-FILE-NAME
+             MOVE EXC-ST     TO ERR-FILE-STCODE
+             PERFORM LOG-FILE-OPEN-ERROR
+             CLOSE ERR-FILE
+             MOVE 99 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           MOVE 'Y' TO XTY-FIRST-SW
+           MOVE 0   TO XTY-EXC-CNT
+           RETURN DUP-SORT-FILE
+             AT END SET XTY-SORT-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL XTY-SORT-EOF
+             PERFORM CHECK-XTYPE-RECORD
+             RETURN DUP-SORT-FILE
+               AT END SET XTY-SORT-EOF TO TRUE
+             END-RETURN
+           END-PERFORM
+           DISPLAY 'DUP-SCAN - CROSS-TYPE COLLISION COUNT: ' XTY-EXC-CNT
+           CLOSE EXC-FILE.
+       SCAN-FOR-XTYPE-COLLISION-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       CHECK-XTYPE-RECORD.
+           IF NOT XTY-FIRST
+             IF DUP-SRT-ID         IS EQUAL TO PREV-XTY-ID
+               AND DUP-SRT-DVZ     IS EQUAL TO PREV-XTY-DVZ
+               AND DUP-SRT-PROC-TYPE IS NOT EQUAL TO PREV-XTY-PROC-TYPE
+               PERFORM PRNT-XTYPE-EXCEPTION
+             END-IF
+           END-IF
+           MOVE DUP-SRT-PROC-TYPE TO PREV-XTY-PROC-TYPE
+           MOVE DUP-SRT-ID        TO PREV-XTY-ID
+           MOVE DUP-SRT-DVZ       TO PREV-XTY-DVZ
+           MOVE 'N' TO XTY-FIRST-SW.
+       CHECK-XTYPE-RECORD-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       PRNT-XTYPE-EXCEPTION.
+           ADD 1 TO XTY-EXC-CNT
+           MOVE SPACES TO EXC-REC
+           STRING 'MIXED TYPES ON SAME KEY - TYPE: ' DELIMITED BY SIZE
+                  PREV-XTY-PROC-TYPE               DELIMITED BY SIZE
+                  '/'                               DELIMITED BY SIZE
+                  DUP-SRT-PROC-TYPE                 DELIMITED BY SIZE
+                  ' ID: '                           DELIMITED BY SIZE
+                  DUP-SRT-ID                         DELIMITED BY SIZE
+                  ' DVZ: '                           DELIMITED BY SIZE
+                  DUP-SRT-DVZ                        DELIMITED BY SIZE
+                  INTO EXC-REC
+           END-STRING
+           WRITE EXC-REC.
+       PRNT-XTYPE-EXCEPTION-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+      *>   'RESTART' PARM ile calistirilirsa CHK-FILE'daki son         <*
+      *>    checkpoint okunur ve o kadar INP-FILE kaydi atlanarak      <*
+      *>    daha once uygulanmis transaction'lar tekrar islenmez.      <*
+      *----------------------------------------------------------------*
+       RESTART-OPTION-CONTROL.
+           ACCEPT RESTART-PARM FROM COMMAND-LINE
+           IF RESTART-REQUESTED
+             OPEN INPUT CHK-FILE
+             IF CHK-SUCCESS
+               READ CHK-FILE
+               IF CHK-ST IS EQUAL TO ZERO
+                 MOVE CHK-REC-COUNT TO CHK-SKIP-CNT
+                 MOVE CHK-READ-OK   TO RT-READ-OK
+                 MOVE CHK-READ-ERR  TO RT-READ-ERR
+                 MOVE CHK-WRIT-OK   TO RT-WRIT-OK
+                 MOVE CHK-WRIT-ERR  TO RT-WRIT-ERR
+                 MOVE CHK-UPDT-OK   TO RT-UPDT-OK
+                 MOVE CHK-UPDT-ERR  TO RT-UPDT-ERR
+                 MOVE CHK-DELT-OK   TO RT-DELT-OK
+                 MOVE CHK-DELT-ERR  TO RT-DELT-ERR
+                 MOVE CHK-BALN-OK   TO RT-BALN-OK
+                 MOVE CHK-BALN-ERR  TO RT-BALN-ERR
+                 MOVE CHK-OTHR-CNT  TO RT-OTHR-CNT
+                 DISPLAY 'RESTARTING AFTER RECORD: ' CHK-SKIP-CNT
+                 CLOSE CHK-FILE
+               ELSE
+                 CLOSE CHK-FILE
+                 PERFORM LOG-RESTART-NO-CHECKPOINT
+                 MOVE 99 TO RETURN-CODE
+                 STOP RUN
+               END-IF
+             ELSE
+               MOVE 'CHK-FILE' TO ERR-FILE-NAME
+               MOVE CHK-ST     TO ERR-FILE-STCODE
+               OPEN EXTEND ERR-FILE
+               IF NOT ERR-SUCCESS
+                 OPEN OUTPUT ERR-FILE
+               END-IF
+               PERFORM LOG-FILE-OPEN-ERROR
+               CLOSE ERR-FILE
+               DISPLAY 'RESTART REQUESTED BUT CHKFILE CANNOT OPEN - '
+                       'ABORTING RUN'
+               MOVE 99 TO RETURN-CODE
+               STOP RUN
+             END-IF
+           END-IF.
+       RESTART-OPTION-CONTROL-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+      *>   RESTART istenip CHK-FILE acilmis ama ilk READ'de gecerli bir <*
+      *>    checkpoint bulunamamissa (bos dosya/EOF) bu paragraf        <*
+      *>    calisir. Bunu sessiz gecmek INPFILE'i bastan islemek,       <*
+      *>    yani her transaction'i IDX-FILE'a ikinci kez uygulamak      <*
+      *>    demek oldugundan, run burada durdurulur.                    <*
+      *----------------------------------------------------------------*
+       LOG-RESTART-NO-CHECKPOINT.
+           MOVE 'CHK-FILE' TO ERR-FILE-NAME
+           MOVE CHK-ST     TO ERR-FILE-STCODE
+           MOVE 'RESTART REQUESTED BUT NO CHECKPOINT ON CHKFILE'
+                TO ERR-FILE-DESC
+           DISPLAY ERR-FILE-NAME ' - ' ERR-FILE-DESC
+                   ' - STATUS ' ERR-FILE-STCODE
+           OPEN EXTEND ERR-FILE
+           IF NOT ERR-SUCCESS
+             OPEN OUTPUT ERR-FILE
+           END-IF
+           MOVE SPACES TO ERR-REC
+           STRING ERR-FILE-NAME    DELIMITED BY SIZE
+                  ' - '            DELIMITED BY SIZE
+                  ERR-FILE-DESC    DELIMITED BY SIZE
+                  ' - STATUS '     DELIMITED BY SIZE
+                  ERR-FILE-STCODE  DELIMITED BY SIZE
+                  INTO ERR-REC
+           END-STRING
+           WRITE ERR-REC
+           CLOSE ERR-FILE.
+       LOG-RESTART-NO-CHECKPOINT-END. EXIT.
       *----------------------------------------------------------------*
        FILE-OPEN-CONTROL.
            OPEN INPUT  INP-FILE
-           OPEN OUTPUT OUT-FILE
-           IF (NOT INP-SUCCESS OR NOT OUT-SUCCESS)
+           IF CHK-SKIP-CNT IS GREATER THAN ZERO
+             OPEN EXTEND OUT-FILE
+             IF NOT OUT-SUCCESS
+               OPEN OUTPUT OUT-FILE
+             END-IF
+             OPEN EXTEND CSV-FILE
+             IF NOT CSV-SUCCESS
+               OPEN OUTPUT CSV-FILE
+             END-IF
+           ELSE
+             OPEN OUTPUT OUT-FILE
+             OPEN OUTPUT CSV-FILE
+           END-IF
+           IF (NOT INP-SUCCESS OR NOT OUT-SUCCESS OR NOT CSV-SUCCESS)
             DISPLAY 'FILE CANNOT OPEN'
-            DISPLAY 'INP-ST: ' INP-ST
-            DISPLAY 'OUT-ST: ' OUT-ST
+            OPEN OUTPUT ERR-FILE
+            IF NOT INP-SUCCESS
+              MOVE 'INP-FILE'  TO ERR-FILE-NAME
+              MOVE INP-ST      TO ERR-FILE-STCODE
+              PERFORM LOG-FILE-OPEN-ERROR
+            END-IF
+            IF NOT OUT-SUCCESS
+              MOVE 'OUT-FILE'  TO ERR-FILE-NAME
+              MOVE OUT-ST      TO ERR-FILE-STCODE
+              PERFORM LOG-FILE-OPEN-ERROR
+            END-IF
+            IF NOT CSV-SUCCESS
+              MOVE 'CSV-FILE'  TO ERR-FILE-NAME
+              MOVE CSV-ST      TO ERR-FILE-STCODE
+              PERFORM LOG-FILE-OPEN-ERROR
+            END-IF
+            CLOSE ERR-FILE
             SET CLOSE-FILE TO TRUE
             MOVE 99 TO RETURN-CODE
             PERFORM PROGRAM-EXIT
@@ -99,6 +536,51 @@
        FILE-OPEN-CONTROL-END. EXIT.
       *----
       *----------------------------------------------------------------*
+      *>   Hangi dosyanin acilamadigini ve STATUS kodunun ne anlama     <*
+      *>    geldigini hem DISPLAY'e hem de ERR-FILE'a yazar.            <*
+      *----------------------------------------------------------------*
+       LOG-FILE-OPEN-ERROR.
+           PERFORM TRANSLATE-FILE-STATUS
+           DISPLAY ERR-FILE-NAME ' OPEN FAILED - STATUS '
+                   ERR-FILE-STCODE ' - ' ERR-FILE-DESC
+           MOVE SPACES TO ERR-REC
+           STRING ERR-FILE-NAME      DELIMITED BY SIZE
+                  ' OPEN FAILED - STATUS ' DELIMITED BY SIZE
+                  ERR-FILE-STCODE    DELIMITED BY SIZE
+                  ' - '              DELIMITED BY SIZE
+                  ERR-FILE-DESC      DELIMITED BY SIZE
+                  INTO ERR-REC
+           END-STRING
+           WRITE ERR-REC.
+       LOG-FILE-OPEN-ERROR-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+      *>   Bilinen VSAM/sequential FILE STATUS kodlarini okunabilir     <*
+      *>    bir aciklamaya cevirir.                                     <*
+      *----------------------------------------------------------------*
+       TRANSLATE-FILE-STATUS.
+           EVALUATE ERR-FILE-STCODE
+           WHEN 00
+             MOVE 'SUCCESSFUL COMPLETION' TO ERR-FILE-DESC
+           WHEN 05
+             MOVE 'OPTIONAL FILE NOT PRESENT AT OPEN' TO ERR-FILE-DESC
+           WHEN 35
+             MOVE 'FILE NOT FOUND' TO ERR-FILE-DESC
+           WHEN 37
+             MOVE 'OPEN MODE CONFLICTS WITH FILE ORGANIZATION'
+                  TO ERR-FILE-DESC
+           WHEN 39
+             MOVE 'FIXED FILE ATTRIBUTE MISMATCH' TO ERR-FILE-DESC
+           WHEN 41
+             MOVE 'FILE ALREADY OPEN' TO ERR-FILE-DESC
+           WHEN 42
+             MOVE 'FILE NOT OPEN' TO ERR-FILE-DESC
+           WHEN OTHER
+             MOVE 'UNKNOWN FILE STATUS CODE' TO ERR-FILE-DESC
+           END-EVALUATE.
+       TRANSLATE-FILE-STATUS-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
       *>   Input-file, EOF'a kadar okunmasÄ± icin donguye alinir       <*
       *>    ANCAK bos input dosyasinin donguye girmemesi icin         <*
       *>    basta READ INP-FILE islemi gerceklestirilir.              <*
@@ -106,19 +588,90 @@
        READ-INP-FILE.
            READ INP-FILE
            PERFORM UNTIL INP-EOF
-            MOVE INP-ID   TO SUB-IDX-ID OUT-ID
-            MOVE INP-DVZ  TO SUB-IDX-DVZ OUT-DVZ
-            MOVE INP-KEY  TO SUB-IDX-KEY
-            MOVE SPACES   TO OUT-MSG
-            MOVE SPACES   TO OUT-FROM
-            MOVE SPACES   TO OUT-TO
-            PERFORM SUB-PROG-HANDLE
-            PERFORM PRNT-OUT-FILE
+            ADD 1 TO CHK-PROC-CNT
+            IF CHK-PROC-CNT IS GREATER THAN CHK-SKIP-CNT
+              MOVE INP-ID   TO SUB-IDX-ID OUT-ID
+              MOVE INP-DVZ  TO SUB-IDX-DVZ OUT-DVZ
+              MOVE INP-KEY  TO SUB-IDX-KEY
+              MOVE INP-FIRSTN TO SUB-FIRSTN
+              MOVE INP-LASTN  TO SUB-LASTN
+              MOVE INP-JUL    TO SUB-JUL
+              MOVE INP-AMOUNT TO SUB-AMOUNT
+              MOVE INP-ADJ-AMOUNT TO SUB-ADJ-AMOUNT
+              MOVE INP-UPDT-MODE TO SUB-UPDT-MODE
+              MOVE SPACES   TO OUT-MSG
+              MOVE SPACES   TO OUT-FROM
+              MOVE SPACES   TO OUT-TO
+              PERFORM VALIDATE-KEY
+              IF KEY-VALID
+                PERFORM SUB-PROG-HANDLE
+              ELSE
+                MOVE '-KEY-RC:' TO SUB-OUT-RROC-TYP
+                MOVE 94 TO SUB-OUT-RC
+                MOVE ' INVALID KEY - NOT SUBMITTED' TO SUB-OUT-MSG
+              END-IF
+              PERFORM TALLY-TOTALS
+              PERFORM PRNT-OUT-FILE
+            END-IF
+            DIVIDE CHK-PROC-CNT BY CHK-INTERVAL
+              GIVING CHK-DIV-TEMP REMAINDER CHK-DIV-REM
+            IF CHK-DIV-REM IS EQUAL TO ZERO
+              PERFORM WRITE-CHECKPOINT
+            END-IF
             READ INP-FILE
-           END-PERFORM.
+           END-PERFORM
+           PERFORM WRITE-CHECKPOINT.
        READ-INP-FILE-END. EXIT.
       *----
       *----------------------------------------------------------------*
+      *>   Son islenen record sayisini CHK-FILE'a yazar; bir sonraki   <*
+      *>    RESTART bu noktadan devam eder.                            <*
+      *----------------------------------------------------------------*
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHK-FILE
+           IF NOT CHK-SUCCESS
+             OPEN EXTEND ERR-FILE
+             IF NOT ERR-SUCCESS
+               OPEN OUTPUT ERR-FILE
+             END-IF
+             MOVE 'CHK-FILE' TO ERR-FILE-NAME
+             MOVE CHK-ST     TO ERR-FILE-STCODE
+             PERFORM LOG-FILE-OPEN-ERROR
+             CLOSE ERR-FILE
+           ELSE
+             MOVE CHK-PROC-CNT TO CHK-REC-COUNT
+             MOVE RT-READ-OK   TO CHK-READ-OK
+             MOVE RT-READ-ERR  TO CHK-READ-ERR
+             MOVE RT-WRIT-OK   TO CHK-WRIT-OK
+             MOVE RT-WRIT-ERR  TO CHK-WRIT-ERR
+             MOVE RT-UPDT-OK   TO CHK-UPDT-OK
+             MOVE RT-UPDT-ERR  TO CHK-UPDT-ERR
+             MOVE RT-DELT-OK   TO CHK-DELT-OK
+             MOVE RT-DELT-ERR  TO CHK-DELT-ERR
+             MOVE RT-BALN-OK   TO CHK-BALN-OK
+             MOVE RT-BALN-ERR  TO CHK-BALN-ERR
+             MOVE RT-OTHR-CNT  TO CHK-OTHR-CNT
+             WRITE CHK-REC
+             CLOSE CHK-FILE
+           END-IF.
+       WRITE-CHECKPOINT-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+      *>   SUBPRG CALL edilmeden once INP-ID/INP-DVZ'nin gecerli bir   <*
+      *>    key olusturdugu dogrulanir; numeric degilse ya da sifirsa  <*
+      *>    transaction .VSAM'a hic gonderilmeden reddedilir.          <*
+      *----------------------------------------------------------------*
+       VALIDATE-KEY.
+           MOVE 'Y' TO KEY-VALID-SW
+           IF INP-ID IS NOT NUMERIC OR INP-ID IS EQUAL TO ZERO
+             MOVE 'N' TO KEY-VALID-SW
+           END-IF
+           IF INP-DVZ IS NOT NUMERIC OR INP-DVZ IS EQUAL TO ZERO
+             MOVE 'N' TO KEY-VALID-SW
+           END-IF.
+       VALIDATE-KEY-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
       *>   .VSAM islemlerini SUBPRG'da gerceklestirir.                <*
       *>   Process-tipine uygun fonksiyon SUBPRG'dan -CALL- edilir    <*
       *>   SUBPRG'dan belli bir fonsiyonu CALL etmek icin SUBPRG'da   <*
@@ -129,13 +682,19 @@
        SUB-PROG-HANDLE.
            EVALUATE TRUE
            WHEN READ-TYPE
-              CALL 'READPROC' USING SUB-OUT-INFO, SUB-IDX-KEY
+              CALL 'READPROC' USING SUB-OUT-INFO, SUB-IDX-KEY,
+                                     SUB-READ-DATA
            WHEN WRITE-TYPE
-              CALL 'WRITPROC' USING SUB-OUT-INFO, SUB-IDX-KEY
+              CALL 'WRITPROC' USING SUB-OUT-INFO, SUB-IDX-KEY,
+                                     SUB-WRIT-DATA
            WHEN UPDTE-TYPE
-              CALL 'UPDTPROC' USING SUB-OUT-INFO, SUB-IDX-KEY
+              CALL 'UPDTPROC' USING SUB-OUT-INFO, SUB-IDX-KEY,
+                                     SUB-UPDT-DATA
            WHEN DELT-TYPE
               CALL 'DELTPROC' USING SUB-OUT-INFO, SUB-IDX-KEY
+           WHEN BALN-TYPE
+              CALL 'BALNPROC' USING SUB-OUT-INFO, SUB-IDX-KEY,
+                                     SUB-BALN-DATA
            WHEN OTHER
             MOVE '-UNDF-RC:' TO SUB-OUT-RROC-TYP
             MOVE 99 TO SUB-OUT-RC
@@ -144,6 +703,48 @@
        SUB-PROG-HANDLE-END. EXIT.
       *----
       *----------------------------------------------------------------*
+      *>   Her transaction'dan sonra RUN-TOTALS'daki ilgili sayaci     <*
+      *>    gunceller. OUT-RC henuz PRNT-OUT-FILE tarafindan           <*
+      *>    INITIALIZE edilmeden, SUB-OUT-RC uzerinden kontrol edilir. <*
+      *----------------------------------------------------------------*
+       TALLY-TOTALS.
+           EVALUATE TRUE
+           WHEN READ-TYPE
+             IF SUB-OUT-RC IS ZERO
+               ADD 1 TO RT-READ-OK
+             ELSE
+               ADD 1 TO RT-READ-ERR
+             END-IF
+           WHEN WRITE-TYPE
+             IF SUB-OUT-RC IS ZERO
+               ADD 1 TO RT-WRIT-OK
+             ELSE
+               ADD 1 TO RT-WRIT-ERR
+             END-IF
+           WHEN UPDTE-TYPE
+             IF SUB-OUT-RC IS ZERO
+               ADD 1 TO RT-UPDT-OK
+             ELSE
+               ADD 1 TO RT-UPDT-ERR
+             END-IF
+           WHEN DELT-TYPE
+             IF SUB-OUT-RC IS ZERO
+               ADD 1 TO RT-DELT-OK
+             ELSE
+               ADD 1 TO RT-DELT-ERR
+             END-IF
+           WHEN BALN-TYPE
+             IF SUB-OUT-RC IS ZERO
+               ADD 1 TO RT-BALN-OK
+             ELSE
+               ADD 1 TO RT-BALN-ERR
+             END-IF
+           WHEN OTHER
+             ADD 1 TO RT-OTHR-CNT
+           END-EVALUATE.
+       TALLY-TOTALS-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
       *>   SUB-PRGM'a gidip dolan veriler OUT-FILE degiskenlerine     <*
       *>    aktarilir.                                                <*
       *>   Odev'de UPDATE'de giden inputun before/after hali          <*
@@ -165,14 +766,71 @@
                    SUB-LASTNTO  DELIMITED BY SIZE
                   INTO OUT-TO
             END-STRING
+           END-IF
+           IF READ-TYPE AND OUT-RC IS ZERO
+            STRING 'NAME: '      DELIMITED BY SIZE
+                   SUB-READ-FIRSTN DELIMITED BY SIZE
+                   SUB-READ-LASTN  DELIMITED BY SIZE
+                   INTO OUT-FROM
+            END-STRING
+            MOVE SUB-READ-JUL    TO READ-JUL-DISPLAY
+            MOVE SUB-READ-AMOUNT TO AMT-DISPLAY
+            STRING 'DATE: '        DELIMITED BY SIZE
+                   READ-JUL-DISPLAY DELIMITED BY SIZE
+                   ' AMT: '         DELIMITED BY SIZE
+                   AMT-DISPLAY      DELIMITED BY SIZE
+                   INTO OUT-TO
+            END-STRING
+           END-IF
+           IF BALN-TYPE AND OUT-RC IS ZERO
+            MOVE SUB-AMT-BEFORE TO AMT-DISPLAY
+            STRING 'FROM: '   DELIMITED BY SIZE
+                   AMT-DISPLAY DELIMITED BY SIZE
+                   INTO OUT-FROM
+            END-STRING
+            MOVE SUB-AMT-AFTER TO AMT-DISPLAY
+            STRING 'TO: '     DELIMITED BY SIZE
+                   AMT-DISPLAY DELIMITED BY SIZE
+                   INTO OUT-TO
+            END-STRING
            END-IF.
            WRITE OUT-REC
+           PERFORM PRNT-CSV-FILE
            INITIALIZE SUB-OUT-INFO
            INITIALIZE SUB-IDX-KEY
+           INITIALIZE SUB-WRIT-DATA
+           INITIALIZE SUB-BALN-DATA
+           INITIALIZE SUB-UPDT-DATA
+           INITIALIZE SUB-READ-DATA
            INITIALIZE OUT-REC.
        PRNT-OUT-FILE-END. EXIT.
       *----
       *----------------------------------------------------------------*
+      *>   OUT-FILE ile ayni alanlarin virgulle ayrilmis (CSV) halini   <*
+      *>    CSV-FILE'a yazar; downstream sistemlerin sabit-genislikli   <*
+      *>    OUT-FILE yerine delimited bir format okumasi icin.          <*
+      *----------------------------------------------------------------*
+       PRNT-CSV-FILE.
+           MOVE SPACES TO CSV-REC
+           STRING OUT-ID       DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  OUT-DVZ      DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  OUT-RROC-TYP DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  OUT-RC       DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  OUT-MSG      DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  OUT-FROM     DELIMITED BY SIZE
+                  ','          DELIMITED BY SIZE
+                  OUT-TO       DELIMITED BY SIZE
+                  INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC.
+       PRNT-CSV-FILE-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
       *>   Programi sonlandiran bu fonksiyonda STOP-RUN'a             <*
       *>    88 CLOSE-FILE conditation'i ile ulasilir                  <*
       *>   PERFORM ile direkt cikis gerceklesmedigi icin              <*
@@ -180,8 +838,29 @@
       *----------------------------------------------------------------*
        PROGRAM-EXIT.
            IF CLOSE-FILE
+               PERFORM PRNT-RUN-TOTALS
                CLOSE INP-FILE
                CLOSE OUT-FILE
+               CLOSE CSV-FILE
                STOP RUN
            END-IF.
-       END PROGRAM MAINPRG.
\ No newline at end of file
+       PROGRAM-EXIT-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+      *>   Operations'in her run sonunda kontrol ettigi control-totals <*
+      *>    ozet blogu. OUT-RC sifir/sifir-disi olarak ayriliyor.      <*
+      *----------------------------------------------------------------*
+       PRNT-RUN-TOTALS.
+           DISPLAY '=========================================='
+           DISPLAY '  MAINPRG - CONTROL TOTALS - END OF RUN'
+           DISPLAY '=========================================='
+           DISPLAY '  PROC-TYPE        RC=00       RC-NOT-00'
+           DISPLAY '  READ   (R): ' RT-READ-OK '    ' RT-READ-ERR
+           DISPLAY '  WRITE  (W): ' RT-WRIT-OK '    ' RT-WRIT-ERR
+           DISPLAY '  UPDATE (U): ' RT-UPDT-OK '    ' RT-UPDT-ERR
+           DISPLAY '  DELETE (D): ' RT-DELT-OK '    ' RT-DELT-ERR
+           DISPLAY '  BALANCE(B): ' RT-BALN-OK '    ' RT-BALN-ERR
+           DISPLAY '  UNDEFINED PROC-TYPE CNT: ' RT-OTHR-CNT
+           DISPLAY '=========================================='.
+       PRNT-RUN-TOTALS-END. EXIT.
+       END PROGRAM MAINPRG.
