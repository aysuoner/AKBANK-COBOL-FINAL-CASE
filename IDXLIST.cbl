@@ -0,0 +1,206 @@
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+      *>   IDXLIST ==> IDX-FILE'i (.VSAM) DVZ/ID sirasina gore SORT    <*
+      *>    edip, para birimi (IDX-DVZ) bazinda sayfa kirigi ve her    <*
+      *>    kirilmada musteri sayisi basan bir musteri listesi raporu  <*
+      *>    uretir. Audit'te "971 altinda kac musteri var" gibi        <*
+      *>    sorulara cevap vermek icin kullanilir.                     <*
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                IDXLIST.
+       AUTHOR.                    AYSU ONER.
+       DATE-WRITTEN.              09/08/2026.
+       DATE-COMPILED.             09/08/2026.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE        ASSIGN TO  IDXFILE
+                                  ORGANIZATION INDEXED
+                                  ACCESS     SEQUENTIAL
+                                  RECORD KEY IDX-KEY
+                                  STATUS     IDX-ST.
+           SELECT SORT-FILE       ASSIGN TO  SRTWORK.
+           SELECT RPT-FILE        ASSIGN TO  IDXRPTFILE
+                                  STATUS     RPT-ST.
+      ******************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  IDX-FILE.      *>*>.VSAM dosyasindaki veriler tanimlanir <*<*
+       01  IDX-REC.
+           05 IDX-KEY.
+             10  IDX-ID            PIC 9(05)    COMP-3.
+             10  IDX-DVZ           PIC 9(03)    COMP.
+           05 IDX-FIRSTN           PIC X(15).
+           05 IDX-LASTN            PIC X(15).
+           05 IDX-JUL              PIC 9(07)    COMP-3.
+           05 IDX-AMOUNT           PIC S9(13)V99 COMP-3.
+      *
+      *>   SORT-FILE ==> IDX-FILE'i DVZ-major/ID-minor siraya dizmek  <*
+      *>                 icin kullanilan gecici SORT work-file'i.     <*
+       SD  SORT-FILE.
+       01  SRT-REC.
+           05 SRT-DVZ               PIC 9(03).
+           05 SRT-ID                PIC 9(05).
+           05 SRT-FIRSTN            PIC X(15).
+           05 SRT-LASTN             PIC X(15).
+           05 SRT-JUL               PIC 9(07).
+           05 SRT-AMOUNT            PIC S9(13)V99.
+      *
+      *>   RPT-FILE ==> musteri listesi raporunun basilacagi duz      <*
+      *>                dosya. Ayni FD altinda detay/baslik/kirilma   <*
+      *>                satirlari icin ayri 01'ler tanimlanir.         <*
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-HDR-REC.
+           05 FILLER                PIC X(80).
+       01  RPT-BRK-REC.
+           05 FILLER                PIC X(80).
+       01  RPT-DETAIL-REC.
+           05 RPT-ID                PIC 9(05).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RPT-DVZ               PIC 9(03).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RPT-FIRSTN            PIC X(15).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RPT-LASTN             PIC X(15).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RPT-JUL               PIC 9(07).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RPT-AMOUNT            PIC -(12)9.99.
+           05 FILLER                PIC X(21) VALUE SPACES.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+              *>*> Dosya kontrollerini tutan Data-Group <*<*
+       01  FILE-FLAGS.
+           05 IDX-ST              PIC 9(02).
+             88 IDX-EOF                    VALUE 10.
+             88 IDX-SUCCESS                VALUE 00 97.
+           05 RPT-ST              PIC 9(02).
+             88 RPT-SUCCESS                VALUE 00 97.
+      *
+              *>*> SORT kontrol degiskenleri <*<*
+       01  SORT-CTL.
+           05 SORT-EOF-SW         PIC X(01) VALUE 'N'.
+             88 SORT-EOF                   VALUE 'Y'.
+      *
+              *>*> Control-break / sayac degiskenleri <*<*
+       01  BREAK-CTL.
+           05 PREV-DVZ            PIC 9(03) VALUE ZERO.
+           05 FIRST-RECORD-SW     PIC X(01) VALUE 'Y'.
+             88 FIRST-RECORD              VALUE 'Y'.
+           05 DVZ-CUST-CNT        PIC 9(07) COMP VALUE 0.
+           05 DVZ-CUST-CNT-D      PIC 9(07).
+           05 TOTAL-CUST-CNT      PIC 9(07) COMP VALUE 0.
+      ******************************************************************
+        PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *>   IDX-FILE INPUT-PROCEDURE ile SORT-FILE'a aktarilir, sonra   <*
+      *>    OUTPUT-PROCEDURE ile DVZ bazinda kirilimli rapor uretilir. <*
+      *----------------------------------------------------------------*
+       MAIN-PRAG.
+           SORT SORT-FILE
+             ON ASCENDING KEY SRT-DVZ SRT-ID
+             INPUT PROCEDURE  IS LOAD-SORT-FILE
+             OUTPUT PROCEDURE IS PRODUCE-REPORT
+           MOVE 00 TO RETURN-CODE
+           STOP RUN.
+       MAIN-PRAG-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       LOAD-SORT-FILE.
+           OPEN INPUT IDX-FILE
+           IF NOT IDX-SUCCESS
+            DISPLAY 'IDXLIST - .VSAM FILE CANNOT OPEN: ' IDX-ST
+            MOVE 99 TO RETURN-CODE
+            STOP RUN
+           END-IF
+           READ IDX-FILE NEXT RECORD
+           PERFORM UNTIL IDX-EOF
+            MOVE IDX-DVZ     TO SRT-DVZ
+            MOVE IDX-ID      TO SRT-ID
+            MOVE IDX-FIRSTN  TO SRT-FIRSTN
+            MOVE IDX-LASTN   TO SRT-LASTN
+            MOVE IDX-JUL     TO SRT-JUL
+            MOVE IDX-AMOUNT  TO SRT-AMOUNT
+            RELEASE SRT-REC
+            READ IDX-FILE NEXT RECORD
+           END-PERFORM
+           CLOSE IDX-FILE.
+       LOAD-SORT-FILE-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       PRODUCE-REPORT.
+           OPEN OUTPUT RPT-FILE
+           IF NOT RPT-SUCCESS
+            DISPLAY 'IDXLIST - RPT-FILE CANNOT OPEN: ' RPT-ST
+            MOVE 99 TO RETURN-CODE
+            STOP RUN
+           END-IF
+           RETURN SORT-FILE
+             AT END SET SORT-EOF TO TRUE
+           END-RETURN
+           PERFORM UNTIL SORT-EOF
+            PERFORM PRNT-DETAIL-LINE
+            RETURN SORT-FILE
+              AT END SET SORT-EOF TO TRUE
+            END-RETURN
+           END-PERFORM
+           IF NOT FIRST-RECORD
+             PERFORM PRNT-CURRENCY-BREAK
+           END-IF
+           CLOSE RPT-FILE.
+       PRODUCE-REPORT-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+      *>   DVZ degistiginde bir onceki para biriminin satir-sayisi    <*
+      *>    basilir ve yeni para birimi icin basligi yazilir.          <*
+      *----------------------------------------------------------------*
+       PRNT-DETAIL-LINE.
+           IF FIRST-RECORD OR SRT-DVZ IS NOT EQUAL TO PREV-DVZ
+             IF NOT FIRST-RECORD
+               PERFORM PRNT-CURRENCY-BREAK
+             END-IF
+             MOVE SRT-DVZ TO PREV-DVZ
+             MOVE 0 TO DVZ-CUST-CNT
+             MOVE 'N' TO FIRST-RECORD-SW
+             PERFORM PRNT-HEADER
+           END-IF
+           MOVE SRT-ID      TO RPT-ID
+           MOVE SRT-DVZ     TO RPT-DVZ
+           MOVE SRT-FIRSTN  TO RPT-FIRSTN
+           MOVE SRT-LASTN   TO RPT-LASTN
+           MOVE SRT-JUL     TO RPT-JUL
+           MOVE SRT-AMOUNT  TO RPT-AMOUNT
+           WRITE RPT-DETAIL-REC
+           ADD 1 TO DVZ-CUST-CNT
+           ADD 1 TO TOTAL-CUST-CNT.
+       PRNT-DETAIL-LINE-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       PRNT-HEADER.
+           MOVE SPACES TO RPT-HDR-REC
+           STRING '=== CURRENCY: ' DELIMITED BY SIZE
+                  SRT-DVZ          DELIMITED BY SIZE
+                  ' ===  ID     FIRSTNAME       LASTNAME' DELIMITED
+                    BY SIZE
+                  '        OPEN-DT    AMOUNT' DELIMITED BY SIZE
+                  INTO RPT-HDR-REC
+           WRITE RPT-HDR-REC.
+       PRNT-HEADER-END. EXIT.
+      *----
+      *----------------------------------------------------------------*
+       PRNT-CURRENCY-BREAK.
+           MOVE SPACES TO RPT-BRK-REC
+           MOVE DVZ-CUST-CNT TO DVZ-CUST-CNT-D
+           STRING '--- CURRENCY ' DELIMITED BY SIZE
+                  PREV-DVZ         DELIMITED BY SIZE
+                  ' CUSTOMER COUNT: ' DELIMITED BY SIZE
+                  DVZ-CUST-CNT-D   DELIMITED BY SIZE
+                  ' ---' DELIMITED BY SIZE
+                  INTO RPT-BRK-REC
+           WRITE RPT-BRK-REC.
+       PRNT-CURRENCY-BREAK-END. EXIT.
+       END PROGRAM IDXLIST.
